@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Copybook: CLSTRING
+      * Purpose : Area de comunicacion entre los programas invocantes
+      *           y la rutina de funciones de string CLSTRING.
+      * Mod. history:
+      *   - Add LK-POS-I/LK-LONG-I for the substring extraction
+      *     function and LK-TEXTO3-3-I thru LK-TEXTO5-3-I plus
+      *     LK-SEPARADOR-3-I so CONCATENAR can join up to five
+      *     strings in a single call.
+      *   - Add LK-CANT-CADENAS-I: how many of LK-TEXTO1-3-I thru
+      *     LK-TEXTO5-3-I are actually in use, so CLSTRING does not
+      *     have to guess from blank padding which slots to join.
+      *   - Add 88 LK-FUNCION-VALIDA on LK-FUNCION-I so batch/SYSIN
+      *     callers can reject an unrecognized function code before
+      *     calling CLSTRING, same as the menu already does.
+      ******************************************************************
+           02 LK-FUNCION-I                  PIC X(01).
+              88 LK-FUNCION-VALIDA          VALUES '1' THRU '6'.
+           02 LK-TEXTO-1-I                  PIC X(30).
+           02 LK-LEN-O                      PIC 9(04).
+           02 LK-TEXTO-2-I                  PIC X(30).
+           02 LK-TEXTO-2-O                  PIC X(30).
+           02 LK-POS-I                      PIC 9(04).
+           02 LK-LONG-I                     PIC 9(04).
+           02 LK-TEXTO1-3-I                 PIC X(30).
+           02 LK-TEXTO2-3-I                 PIC X(30).
+           02 LK-TEXTO3-3-I                 PIC X(30).
+           02 LK-TEXTO4-3-I                 PIC X(30).
+           02 LK-TEXTO5-3-I                 PIC X(30).
+           02 LK-CANT-CADENAS-I             PIC 9(01).
+           02 LK-SEPARADOR-3-I              PIC X(05).
+           02 LK-TEXTO-3-O                  PIC X(170).
+           02 LK-CODIGO-ERROR-O             PIC X(04).
+           02 LK-DESCRIPCION-ERROR-O        PIC X(40).
