@@ -3,6 +3,51 @@
       * Date:
       * Purpose: Funciones de string
       * Tectonics: cobc
+      * Mod. history:
+      *   - Loop the menu so several functions run in one session,
+      *     add option 0 to salir.
+      *   - Add batch mode (menu option B) reading strings from a
+      *     sequential file and writing results to a report file.
+      *   - Add option 4, extraccion de subcadena.
+      *   - Log CLSTRING errors to a dated error log file.
+      *   - Validate WS-ESTADO-AUX against the shop's status table
+      *     before calling CLSTRING.
+      *   - Prompt for operator legajo and write an audit record for
+      *     every CLSTRING call.
+      *   - Let CONCATENAR join up to five strings with a separator.
+      *   - Print a run-summary report at STOP RUN time.
+      *   - Add an unattended mode (PARM LOTE) that drives the whole
+      *     run from a SYSIN parameter file for JCL batch windows.
+      *   - Add options 5 and 6, minuscula y trim.
+      *   - Check FILE STATUS after opening LOTEIN/LOTEOUT/SYSIN so a
+      *     missing file fails the run instead of hanging forever.
+      *   - Capture the default function for a batch run separately
+      *     from the menu selection ('B'), so records with no function
+      *     of their own get the function the operator meant.
+      *   - Write an output/log record for batch and SYSIN records
+      *     rejected for an invalid estado instead of dropping them.
+      *   - Record every string fed to CONCATENAR (not just the
+      *     first) in the audit trail and the batch report, using the
+      *     new LK-CANT-CADENAS-I count field so CLSTRING no longer
+      *     has to guess how many strings are in use.
+      *   - Restore WS-ESTADO-AUX from the operator's own default
+      *     (not the last record read) for a blank-estado LOTEIN
+      *     record, so one bad record can't poison the rest of the
+      *     batch.
+      *   - Use FUNCTION TRIM instead of DELIMITED BY SPACE when
+      *     building the CONCATENAR audit detail, so a multi-word
+      *     value isn't cut at its first embedded space.
+      *   - Add REG-LOG-LEGAJO so a failed CLSTRING call is tied to
+      *     an operator in ERRLOG, the same as a successful one
+      *     already is in AUDITLOG.
+      *   - Open ERRLOG/AUDITLOG once per run instead of once per
+      *     record, matching the LOTEIN/LOTEOUT/SYSIN idiom.
+      *   - Reject a batch/SYSIN record whose function code is
+      *     outside '1'-'6' before calling CLSTRING, same as the
+      *     menu already does.
+      *   - Refresh WS-HORA-ACTUAL right before writing ERRLOG or
+      *     AUDITLOG, instead of using the time the program started
+      *     for every record of the run.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CL25EJ01.
@@ -13,68 +58,321 @@
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT ARCH-ENTRADA-LOTE  ASSIGN TO "LOTEIN"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-ENTRADA-LOTE.
+
+           SELECT ARCH-SALIDA-LOTE   ASSIGN TO "LOTEOUT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-SALIDA-LOTE.
+
+           SELECT ARCH-PARM-SYSIN    ASSIGN TO "SYSIN"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-PARM-SYSIN.
+
+           SELECT ARCH-LOG-ERRORES   ASSIGN TO DYNAMIC
+                                                WS-NOMBRE-LOG-ERRORES
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-LOG-ERRORES.
+
+           SELECT ARCH-AUDITORIA     ASSIGN TO "AUDITLOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-AUDITORIA.
       *----------------------------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
+       FD  ARCH-ENTRADA-LOTE
+           RECORDING MODE IS F.
+       01  REG-ENTRADA-LOTE.
+           02 REG-LOT-FUNCION-I              PIC X(01).
+           02 REG-LOT-ESTADO-I               PIC X(02).
+           02 REG-LOT-TEXTO-1-I              PIC X(30).
+           02 REG-LOT-TEXTO-2-I              PIC X(30).
+           02 REG-LOT-TEXTO-3-I              PIC X(30).
+           02 REG-LOT-TEXTO-4-I              PIC X(30).
+           02 REG-LOT-TEXTO-5-I              PIC X(30).
+           02 REG-LOT-SEPARADOR-I            PIC X(05).
+           02 REG-LOT-POS-I                  PIC 9(04).
+           02 REG-LOT-LONG-I                 PIC 9(04).
+           02 REG-LOT-CANT-CADENAS-I         PIC 9(01).
+
+       FD  ARCH-SALIDA-LOTE
+           RECORDING MODE IS F.
+       01  REG-SALIDA-LOTE.
+           02 REG-SAL-FUNCION                PIC X(01).
+           02 FILLER                         PIC X(01) VALUE SPACE.
+           02 REG-SAL-ENTRADA                PIC X(180).
+           02 FILLER                         PIC X(01) VALUE SPACE.
+           02 REG-SAL-RESULTADO              PIC X(170).
+           02 FILLER                         PIC X(01) VALUE SPACE.
+           02 REG-SAL-RETURN-CODE            PIC -9(04).
+           02 FILLER                         PIC X(01) VALUE SPACE.
+           02 REG-SAL-CODIGO-ERROR           PIC X(04).
+           02 FILLER                         PIC X(01) VALUE SPACE.
+           02 REG-SAL-DESCRIPCION-ERROR      PIC X(40).
+
+      * EL ARCHIVO SYSIN USA EL MISMO LAYOUT QUE EL LOTE DE ENTRADA,
+      * MAS EL LEGAJO, PARA PODER CORRER SIN OPERADOR.
+       FD  ARCH-PARM-SYSIN
+           RECORDING MODE IS F.
+       01  REG-PARM-SYSIN.
+           02 REG-PRM-LEGAJO-I                PIC 9(08).
+           02 REG-PRM-FUNCION-I                PIC X(01).
+           02 REG-PRM-ESTADO-I                 PIC X(02).
+           02 REG-PRM-TEXTO-1-I                PIC X(30).
+           02 REG-PRM-TEXTO-2-I                PIC X(30).
+           02 REG-PRM-TEXTO-3-I                PIC X(30).
+           02 REG-PRM-TEXTO-4-I                PIC X(30).
+           02 REG-PRM-TEXTO-5-I                PIC X(30).
+           02 REG-PRM-SEPARADOR-I              PIC X(05).
+           02 REG-PRM-POS-I                    PIC 9(04).
+           02 REG-PRM-LONG-I                   PIC 9(04).
+           02 REG-PRM-CANT-CADENAS-I           PIC 9(01).
+
+       FD  ARCH-LOG-ERRORES
+           RECORDING MODE IS F.
+       01  REG-LOG-ERROR.
+           02 REG-LOG-LEGAJO                 PIC 9(08).
+           02 FILLER                         PIC X(01) VALUE SPACE.
+           02 REG-LOG-FECHA                  PIC 9(08).
+           02 FILLER                         PIC X(01) VALUE SPACE.
+           02 REG-LOG-HORA                   PIC 9(08).
+           02 FILLER                         PIC X(01) VALUE SPACE.
+           02 REG-LOG-FUNCION                PIC X(01).
+           02 FILLER                         PIC X(01) VALUE SPACE.
+           02 REG-LOG-RETURN-CODE            PIC -9(04).
+           02 FILLER                         PIC X(01) VALUE SPACE.
+           02 REG-LOG-CODIGO-ERROR           PIC X(04).
+           02 FILLER                         PIC X(01) VALUE SPACE.
+           02 REG-LOG-DESCRIPCION-ERROR      PIC X(40).
+
+       FD  ARCH-AUDITORIA
+           RECORDING MODE IS F.
+       01  REG-AUDITORIA.
+           02 REG-AUD-LEGAJO                 PIC 9(08).
+           02 FILLER                         PIC X(01) VALUE SPACE.
+           02 REG-AUD-FECHA                  PIC 9(08).
+           02 FILLER                         PIC X(01) VALUE SPACE.
+           02 REG-AUD-HORA                   PIC 9(08).
+           02 FILLER                         PIC X(01) VALUE SPACE.
+           02 REG-AUD-FUNCION                PIC X(01).
+           02 FILLER                         PIC X(01) VALUE SPACE.
+           02 REG-AUD-ENTRADA                PIC X(180).
+           02 FILLER                         PIC X(01) VALUE SPACE.
+           02 REG-AUD-SALIDA                 PIC X(170).
+
        WORKING-STORAGE SECTION.
 
-       01 WS-VARIABLES.
-           02 WS-FUNCION                    PIC X(01) VALUE SPACE.
-           02 WS-LEGAJO-AUX                 PIC 9(08) VALUE ZEROS.
-           02 WS-ESTADO-AUX                 PIC X(02) VALUE SPACES.
+       01  WS-VARIABLES.
+           02 WS-FUNCION                     PIC X(01) VALUE SPACE.
+              88 WS-FUNCION-SALIR                  VALUE '0'.
+              88 WS-FUNCION-LOTE                   VALUE 'B'.
+           02 WS-FUNCION-LOTE-DEFECTO        PIC X(01) VALUE SPACE.
+           02 WS-LEGAJO-AUX                  PIC 9(08) VALUE ZEROS.
+           02 WS-ESTADO-AUX                  PIC X(02) VALUE SPACES.
+              88 WS-ESTADO-VALIDO VALUES ARE 'AC' 'IN' 'PE' 'SU' 'CA'.
+           02 WS-ESTADO-AUX-DEFECTO          PIC X(02) VALUE SPACES.
+
+       01  WS-PARAMETROS-EJECUCION.
+           02 WS-PARM-EJECUCION              PIC X(08) VALUE SPACES.
+
+       01  WS-FECHA-HORA.
+           02 WS-FECHA-ACTUAL                PIC 9(08) VALUE ZEROS.
+           02 WS-HORA-ACTUAL                 PIC 9(08) VALUE ZEROS.
+
+       01  WS-NOMBRES-ARCHIVO.
+           02 WS-NOMBRE-LOG-ERRORES          PIC X(14) VALUE SPACES.
+
+       01  WS-ESTADOS-ARCHIVO.
+           02 WS-FS-ENTRADA-LOTE             PIC X(02) VALUE '00'.
+           02 WS-FS-SALIDA-LOTE              PIC X(02) VALUE '00'.
+           02 WS-FS-PARM-SYSIN               PIC X(02) VALUE '00'.
+           02 WS-FS-LOG-ERRORES              PIC X(02) VALUE '00'.
+           02 WS-FS-AUDITORIA                PIC X(02) VALUE '00'.
+
+       01  WS-CONTADORES.
+           02 WS-CONT-FUNCION-1              PIC 9(06) VALUE ZEROS.
+           02 WS-CONT-FUNCION-2              PIC 9(06) VALUE ZEROS.
+           02 WS-CONT-FUNCION-3              PIC 9(06) VALUE ZEROS.
+           02 WS-CONT-FUNCION-4              PIC 9(06) VALUE ZEROS.
+           02 WS-CONT-FUNCION-5              PIC 9(06) VALUE ZEROS.
+           02 WS-CONT-FUNCION-6              PIC 9(06) VALUE ZEROS.
+           02 WS-TOTAL-CARACTERES            PIC 9(09) VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           02 WS-SW-FIN-LOTE                 PIC X(01) VALUE 'N'.
+              88 WS-FIN-LOTE                       VALUE 'S'.
+           02 WS-SW-FIN-SYSIN                PIC X(01) VALUE 'N'.
+              88 WS-FIN-SYSIN                      VALUE 'S'.
+
+       01  WS-VARIABLES-CONCATENAR.
+           02 WS-CANT-CADENAS                PIC 9(01) VALUE 2.
+           02 WS-INDICE-CADENA               PIC 9(01) VALUE 1.
+           02 WS-PUNTERO-ARMADO              PIC 9(03) VALUE 1.
+
+       01  WS-AUDITORIA-TEMP.
+           02 WS-AUD-ENTRADA                 PIC X(180) VALUE SPACES.
+           02 WS-AUD-SALIDA                  PIC X(170) VALUE SPACES.
 
       * ESTRUCTURA DE DATOS PARA COMUNICARSE CON LA RUTINA CLSTRING
-       01 LK-STRING.
-          COPY CLSTRING.
+       01  LK-STRING.
+           COPY CLSTRING.
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
 
-           PERFORM 1000-INICIAR-PROGRAMA
-              THRU 1000-INICIAR-PROGRAMA-EXIT.
+           PERFORM 0100-OBTENER-FECHA-HORA
+              THRU 0100-OBTENER-FECHA-HORA-EXIT.
 
-           PERFORM 2000-PROCESAR-FUNCION
-              THRU 2000-PROCESAR-FUNCION-EXIT.
+           PERFORM 0110-ABRIR-ARCHIVOS-SALIDA
+              THRU 0110-ABRIR-ARCHIVOS-SALIDA-EXIT.
+
+           ACCEPT WS-PARM-EJECUCION FROM COMMAND-LINE.
+
+           IF WS-PARM-EJECUCION (1:4) = 'LOTE'
+              PERFORM 0800-PROCESAR-SYSIN-LOTE
+                 THRU 0800-PROCESAR-SYSIN-LOTE-EXIT
+           ELSE
+              PERFORM 1000-INICIAR-PROGRAMA
+                 THRU 1000-INICIAR-PROGRAMA-EXIT
+              PERFORM 1900-CICLO-MENU
+                 THRU 1900-CICLO-MENU-EXIT
+                 UNTIL WS-FUNCION-SALIR
+           END-IF.
+
+           PERFORM 9000-IMPRIMIR-RESUMEN
+              THRU 9000-IMPRIMIR-RESUMEN-EXIT.
+
+           PERFORM 9100-CERRAR-ARCHIVOS-SALIDA
+              THRU 9100-CERRAR-ARCHIVOS-SALIDA-EXIT.
 
            STOP RUN.
       *----------------------------------------------------------------*
+      * OBTENER FECHA Y HORA DEL SISTEMA PARA LOG Y AUDITORIA          *
+      *----------------------------------------------------------------*
+       0100-OBTENER-FECHA-HORA.
+
+           ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ACTUAL  FROM TIME.
+
+           STRING 'ERRLOG' WS-FECHA-ACTUAL DELIMITED BY SIZE
+              INTO WS-NOMBRE-LOG-ERRORES.
+
+       0100-OBTENER-FECHA-HORA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABRIR EL LOG DE ERRORES Y LA AUDITORIA UNA UNICA VEZ AL        *
+      * COMIENZO DE LA CORRIDA, EN LUGAR DE POR CADA REGISTRO          *
+      *----------------------------------------------------------------*
+       0110-ABRIR-ARCHIVOS-SALIDA.
+
+           OPEN EXTEND ARCH-LOG-ERRORES.
+           IF WS-FS-LOG-ERRORES NOT = '00'
+              CLOSE ARCH-LOG-ERRORES
+              OPEN OUTPUT ARCH-LOG-ERRORES
+           END-IF.
+
+           OPEN EXTEND ARCH-AUDITORIA.
+           IF WS-FS-AUDITORIA NOT = '00'
+              CLOSE ARCH-AUDITORIA
+              OPEN OUTPUT ARCH-AUDITORIA
+           END-IF.
+
+       0110-ABRIR-ARCHIVOS-SALIDA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * PROCESO DE INICIALIZACION DEL PROGRAMA                         *
       *----------------------------------------------------------------*
        1000-INICIAR-PROGRAMA.
 
+           DISPLAY '------------------------------------------------'.
+           DISPLAY '  *        CL25EJ01 - Funciones de String       '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'Ingresar legajo de operador:'.
+           ACCEPT  WS-LEGAJO-AUX.
+           DISPLAY '------------------------------------------------'.
+
+       1000-INICIAR-PROGRAMA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * CICLO DEL MENU PRINCIPAL: SOLICITA Y PROCESA UNA FUNCION       *
+      *----------------------------------------------------------------*
+       1900-CICLO-MENU.
+
+           PERFORM 1500-SOLICITAR-FUNCION
+              THRU 1500-SOLICITAR-FUNCION-EXIT.
+
+           IF NOT WS-FUNCION-SALIR
+              PERFORM 2000-PROCESAR-FUNCION
+                 THRU 2000-PROCESAR-FUNCION-EXIT
+           END-IF.
+
+       1900-CICLO-MENU-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * SOLICITAR AL OPERADOR LA FUNCION Y EL ESTADO A PROCESAR        *
+      *----------------------------------------------------------------*
+       1500-SOLICITAR-FUNCION.
+
            DISPLAY '------------------------------------------------'.
            DISPLAY '  *   Funcion 1: LENGTH                         '.
            DISPLAY '  *   Funcion 2: Mayuscula                      '.
-           DISPLAY '  *   Funcion 3: Concatentar                    '.
+           DISPLAY '  *   Funcion 3: Concatenar                     '.
+           DISPLAY '  *   Funcion 4: Subcadena                      '.
+           DISPLAY '  *   Funcion 5: Minuscula                      '.
+           DISPLAY '  *   Funcion 6: Trim                           '.
+           DISPLAY '  *   Funcion B: Lote (archivo)                 '.
+           DISPLAY '  *   Funcion 0: Salir                          '.
            DISPLAY '------------------------------------------------'.
 
            DISPLAY 'Ingresar funcion:'.
            ACCEPT  WS-FUNCION.
 
+           IF NOT WS-FUNCION-SALIR
+              DISPLAY 'Ingresar estado (codigo de 2 caracteres):'
+              ACCEPT  WS-ESTADO-AUX
+           END-IF.
+
            DISPLAY '------------------------------------------------'.
 
-       1000-INICIAR-PROGRAMA-EXIT.
+       1500-SOLICITAR-FUNCION-EXIT.
            EXIT.
       *----------------------------------------------------------------*
       * PROCESAR FUNCION                                               *
       *----------------------------------------------------------------*
        2000-PROCESAR-FUNCION.
 
-           EVALUATE WS-FUNCION
-               WHEN '1'
-                    PERFORM 2100-FUNCION-LENGHT
-                       THRU 2100-FUNCION-LENGHT-EXIT
-               WHEN '2'
-                    PERFORM 2200-FUNCION-MAYUSCULA
-                       THRU 2200-FUNCION-MAYUSCULA-EXIT
-               WHEN '3'
-                    PERFORM 2300-FUNCION-CONCATENAR
-                       THRU 2300-FUNCION-CONCATENAR-EXIT
-               WHEN OTHER
-                    DISPLAY 'La funcion ingresada es invalida'
-           END-EVALUATE.
+           IF WS-ESTADO-VALIDO
+              EVALUATE WS-FUNCION
+                  WHEN '1'
+                       PERFORM 2100-FUNCION-LENGHT
+                          THRU 2100-FUNCION-LENGHT-EXIT
+                  WHEN '2'
+                       PERFORM 2200-FUNCION-MAYUSCULA
+                          THRU 2200-FUNCION-MAYUSCULA-EXIT
+                  WHEN '3'
+                       PERFORM 2300-FUNCION-CONCATENAR
+                          THRU 2300-FUNCION-CONCATENAR-EXIT
+                  WHEN '4'
+                       PERFORM 2400-FUNCION-SUBCADENA
+                          THRU 2400-FUNCION-SUBCADENA-EXIT
+                  WHEN '5'
+                       PERFORM 2500-FUNCION-MINUSCULA
+                          THRU 2500-FUNCION-MINUSCULA-EXIT
+                  WHEN '6'
+                       PERFORM 2600-FUNCION-TRIM
+                          THRU 2600-FUNCION-TRIM-EXIT
+                  WHEN 'B'
+                       PERFORM 0700-PROCESAR-LOTE
+                          THRU 0700-PROCESAR-LOTE-EXIT
+                  WHEN OTHER
+                       DISPLAY 'La funcion ingresada es invalida'
+              END-EVALUATE
+           ELSE
+              DISPLAY 'El estado ingresado no es valido: ' WS-ESTADO-AUX
+           END-IF.
 
        2000-PROCESAR-FUNCION-EXIT.
            EXIT.
@@ -92,17 +390,17 @@
 
            CALL 'CLSTRING' USING LK-STRING.
 
-      *    Evaluar codigo de retorno RETURN-CODE
+           MOVE LK-TEXTO-1-I                 TO WS-AUD-ENTRADA.
+           MOVE LK-LEN-O                     TO WS-AUD-SALIDA.
+
            IF RETURN-CODE EQUAL ZEROES
-              DISPLAY 'Resultado: ' LK-LEN-O
-           ELSE
-      *       Mostrar codigo y descripcion de error
-              DISPLAY "ERROR"
-              DISPLAY "RETURN-CODE           : " RETURN-CODE
-              DISPLAY "LK-CODIGO-ERROR-O     : " LK-CODIGO-ERROR-O
-              DISPLAY "LK-DESCRIPCION-ERROR-O: " LK-DESCRIPCION-ERROR-O
+              ADD 1                          TO WS-CONT-FUNCION-1
+              ADD LK-LEN-O                   TO WS-TOTAL-CARACTERES
            END-IF.
 
+           PERFORM 8000-PROCESAR-RESULTADO
+              THRU 8000-PROCESAR-RESULTADO-EXIT.
+
        2100-FUNCION-LENGHT-EXIT.
            EXIT.
       *----------------------------------------------------------------*
@@ -119,47 +417,649 @@
 
            CALL 'CLSTRING' USING LK-STRING.
 
-      *    Evaluar codigo de retorno RETURN-CODE
+           MOVE LK-TEXTO-2-I                 TO WS-AUD-ENTRADA.
+           MOVE LK-TEXTO-2-O                 TO WS-AUD-SALIDA.
+
            IF RETURN-CODE EQUAL ZEROES
-              DISPLAY 'Resultado: ' LK-TEXTO-2-O
-           ELSE
-      *       Mostrar codigo y descripcion de error
-              DISPLAY "ERROR"
-              DISPLAY "RETURN-CODE           : " RETURN-CODE
-              DISPLAY "LK-CODIGO-ERROR-O     : " LK-CODIGO-ERROR-O
-              DISPLAY "LK-DESCRIPCION-ERROR-O: " LK-DESCRIPCION-ERROR-O
+              ADD 1                          TO WS-CONT-FUNCION-2
            END-IF.
 
+           PERFORM 8000-PROCESAR-RESULTADO
+              THRU 8000-PROCESAR-RESULTADO-EXIT.
+
        2200-FUNCION-MAYUSCULA-EXIT.
            EXIT.
       *----------------------------------------------------------------*
-      * FUNCION PARA CONCATENAR DOS CADENAS DE CARACTERES              *
+      * FUNCION PARA CONCATENAR DE DOS A CINCO CADENAS DE CARACTERES   *
       *----------------------------------------------------------------*
        2300-FUNCION-CONCATENAR.
 
            INITIALIZE LK-STRING.
            MOVE WS-FUNCION                   TO LK-FUNCION-I.
 
-           DISPLAY 'Ingresar cadena 1:'
-           ACCEPT  LK-TEXTO1-3-I.
-           DISPLAY 'Ingresar cadena 2:'
-           ACCEPT  LK-TEXTO2-3-I.
+           DISPLAY 'Ingresar cantidad de cadenas a concatenar (2-5):'.
+           ACCEPT  WS-CANT-CADENAS.
+           IF WS-CANT-CADENAS < 2 OR WS-CANT-CADENAS > 5
+              MOVE 2                         TO WS-CANT-CADENAS
+           END-IF.
+           MOVE WS-CANT-CADENAS               TO LK-CANT-CADENAS-I.
+
+           PERFORM 2310-SOLICITAR-CADENA
+              THRU 2310-SOLICITAR-CADENA-EXIT
+              VARYING WS-INDICE-CADENA FROM 1 BY 1
+              UNTIL WS-INDICE-CADENA > WS-CANT-CADENAS.
+
+           DISPLAY 'Ingresar separador (opcional, ENTER para ninguno):'.
+           ACCEPT  LK-SEPARADOR-3-I.
+           DISPLAY '------------------------------------------------'.
+
+           CALL 'CLSTRING' USING LK-STRING.
+
+           PERFORM 8050-ARMAR-ENTRADA-CONCATENAR
+              THRU 8050-ARMAR-ENTRADA-CONCATENAR-EXIT.
+           MOVE LK-TEXTO-3-O                 TO WS-AUD-SALIDA.
+
+           IF RETURN-CODE EQUAL ZEROES
+              ADD 1                          TO WS-CONT-FUNCION-3
+           END-IF.
+
+           PERFORM 8000-PROCESAR-RESULTADO
+              THRU 8000-PROCESAR-RESULTADO-EXIT.
+
+       2300-FUNCION-CONCATENAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * SOLICITAR UNA DE LAS CADENAS A CONCATENAR SEGUN SU INDICE      *
+      *----------------------------------------------------------------*
+       2310-SOLICITAR-CADENA.
+
+           DISPLAY 'Ingresar cadena ' WS-INDICE-CADENA ':'.
+           EVALUATE WS-INDICE-CADENA
+               WHEN 1 ACCEPT LK-TEXTO1-3-I
+               WHEN 2 ACCEPT LK-TEXTO2-3-I
+               WHEN 3 ACCEPT LK-TEXTO3-3-I
+               WHEN 4 ACCEPT LK-TEXTO4-3-I
+               WHEN 5 ACCEPT LK-TEXTO5-3-I
+           END-EVALUATE.
+
+       2310-SOLICITAR-CADENA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FUNCION PARA EXTRAER UNA SUBCADENA DADA POSICION Y LONGITUD    *
+      *----------------------------------------------------------------*
+       2400-FUNCION-SUBCADENA.
+
+           INITIALIZE LK-STRING.
+           MOVE WS-FUNCION                   TO LK-FUNCION-I.
+
+           DISPLAY 'Ingresar cadena de caracter:'
+           ACCEPT  LK-TEXTO-2-I.
+           DISPLAY 'Ingresar posicion inicial:'
+           ACCEPT  LK-POS-I.
+           DISPLAY 'Ingresar longitud a extraer:'
+           ACCEPT  LK-LONG-I.
+           DISPLAY '------------------------------------------------'.
+
+           CALL 'CLSTRING' USING LK-STRING.
+
+           MOVE LK-TEXTO-2-I                 TO WS-AUD-ENTRADA.
+           MOVE LK-TEXTO-2-O                 TO WS-AUD-SALIDA.
+
+           IF RETURN-CODE EQUAL ZEROES
+              ADD 1                          TO WS-CONT-FUNCION-4
+           END-IF.
+
+           PERFORM 8000-PROCESAR-RESULTADO
+              THRU 8000-PROCESAR-RESULTADO-EXIT.
+
+       2400-FUNCION-SUBCADENA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FUNCION PARA CONVERTIR EN MINUSCULA UNA CADENA DE CARACTERES   *
+      *----------------------------------------------------------------*
+       2500-FUNCION-MINUSCULA.
+
+           INITIALIZE LK-STRING.
+           MOVE WS-FUNCION                   TO LK-FUNCION-I.
+
+           DISPLAY 'Ingresar cadena de caracter:'
+           ACCEPT  LK-TEXTO-2-I.
            DISPLAY '------------------------------------------------'.
 
            CALL 'CLSTRING' USING LK-STRING.
 
-      *    Evaluar codigo de retorno RETURN-CODE
+           MOVE LK-TEXTO-2-I                 TO WS-AUD-ENTRADA.
+           MOVE LK-TEXTO-2-O                 TO WS-AUD-SALIDA.
+
+           IF RETURN-CODE EQUAL ZEROES
+              ADD 1                          TO WS-CONT-FUNCION-5
+           END-IF.
+
+           PERFORM 8000-PROCESAR-RESULTADO
+              THRU 8000-PROCESAR-RESULTADO-EXIT.
+
+       2500-FUNCION-MINUSCULA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FUNCION PARA ELIMINAR ESPACIOS SOBRANTES (TRIM) DE UNA CADENA  *
+      *----------------------------------------------------------------*
+       2600-FUNCION-TRIM.
+
+           INITIALIZE LK-STRING.
+           MOVE WS-FUNCION                   TO LK-FUNCION-I.
+
+           DISPLAY 'Ingresar cadena de caracter:'
+           ACCEPT  LK-TEXTO-2-I.
+           DISPLAY '------------------------------------------------'.
+
+           CALL 'CLSTRING' USING LK-STRING.
+
+           MOVE LK-TEXTO-2-I                 TO WS-AUD-ENTRADA.
+           MOVE LK-TEXTO-2-O                 TO WS-AUD-SALIDA.
+
+           IF RETURN-CODE EQUAL ZEROES
+              ADD 1                          TO WS-CONT-FUNCION-6
+           END-IF.
+
+           PERFORM 8000-PROCESAR-RESULTADO
+              THRU 8000-PROCESAR-RESULTADO-EXIT.
+
+       2600-FUNCION-TRIM-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * BATCH: LEER UN ARCHIVO DE CADENAS Y VOLCAR RESULTADOS A UN     *
+      * REPORTE, USANDO LA FUNCION SELECCIONADA EN EL MENU (O LA       *
+      * INDICADA EN CADA REGISTRO SI EL REGISTRO LA TRAE)              *
+      *----------------------------------------------------------------*
+       0700-PROCESAR-LOTE.
+
+           MOVE 'N'                          TO WS-SW-FIN-LOTE.
+           MOVE WS-ESTADO-AUX                TO WS-ESTADO-AUX-DEFECTO.
+
+           DISPLAY 'Funcion por defecto para registros sin funcion '
+                   'propia (1-6):'.
+           ACCEPT  WS-FUNCION-LOTE-DEFECTO.
+           DISPLAY '------------------------------------------------'.
+
+           OPEN INPUT  ARCH-ENTRADA-LOTE.
+           OPEN OUTPUT ARCH-SALIDA-LOTE.
+
+           IF WS-FS-ENTRADA-LOTE NOT = '00' OR
+              WS-FS-SALIDA-LOTE  NOT = '00'
+              DISPLAY 'No se pudo abrir el archivo de lote - FS '
+                      'entrada: ' WS-FS-ENTRADA-LOTE
+                      ' FS salida: ' WS-FS-SALIDA-LOTE
+              MOVE 'S'                       TO WS-SW-FIN-LOTE
+           ELSE
+              PERFORM 0710-LEER-REGISTRO-LOTE
+                 THRU 0710-LEER-REGISTRO-LOTE-EXIT
+           END-IF.
+
+           PERFORM 0720-PROCESAR-REGISTRO-LOTE
+              THRU 0720-PROCESAR-REGISTRO-LOTE-EXIT
+              UNTIL WS-FIN-LOTE.
+
+           IF WS-FS-ENTRADA-LOTE = '00'
+              CLOSE ARCH-ENTRADA-LOTE
+           END-IF.
+           IF WS-FS-SALIDA-LOTE = '00'
+              CLOSE ARCH-SALIDA-LOTE
+           END-IF.
+
+       0700-PROCESAR-LOTE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       0710-LEER-REGISTRO-LOTE.
+
+           READ ARCH-ENTRADA-LOTE
+               AT END MOVE 'S' TO WS-SW-FIN-LOTE
+           END-READ.
+
+       0710-LEER-REGISTRO-LOTE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       0720-PROCESAR-REGISTRO-LOTE.
+
+           INITIALIZE LK-STRING.
+
+           IF REG-LOT-FUNCION-I NOT = SPACE
+              MOVE REG-LOT-FUNCION-I         TO LK-FUNCION-I
+           ELSE
+              MOVE WS-FUNCION-LOTE-DEFECTO   TO LK-FUNCION-I
+           END-IF.
+
+           IF REG-LOT-ESTADO-I NOT = SPACES
+              MOVE REG-LOT-ESTADO-I          TO WS-ESTADO-AUX
+           ELSE
+              MOVE WS-ESTADO-AUX-DEFECTO     TO WS-ESTADO-AUX
+           END-IF.
+
+           MOVE REG-LOT-TEXTO-1-I            TO LK-TEXTO-1-I.
+           MOVE REG-LOT-TEXTO-2-I            TO LK-TEXTO-2-I.
+           MOVE REG-LOT-TEXTO-1-I            TO LK-TEXTO1-3-I.
+           MOVE REG-LOT-TEXTO-2-I            TO LK-TEXTO2-3-I.
+           MOVE REG-LOT-TEXTO-3-I            TO LK-TEXTO3-3-I.
+           MOVE REG-LOT-TEXTO-4-I            TO LK-TEXTO4-3-I.
+           MOVE REG-LOT-TEXTO-5-I            TO LK-TEXTO5-3-I.
+           MOVE REG-LOT-SEPARADOR-I          TO LK-SEPARADOR-3-I.
+           MOVE REG-LOT-POS-I                TO LK-POS-I.
+           MOVE REG-LOT-LONG-I               TO LK-LONG-I.
+
+           IF REG-LOT-CANT-CADENAS-I >= 2
+              AND REG-LOT-CANT-CADENAS-I <= 5
+              MOVE REG-LOT-CANT-CADENAS-I    TO LK-CANT-CADENAS-I
+           ELSE
+              MOVE 2                         TO LK-CANT-CADENAS-I
+           END-IF.
+
+           PERFORM 0725-DETERMINAR-ENTRADA-LOTE
+              THRU 0725-DETERMINAR-ENTRADA-LOTE-EXIT.
+
+           IF LK-FUNCION-VALIDA AND WS-ESTADO-VALIDO
+              CALL 'CLSTRING' USING LK-STRING
+              PERFORM 0730-ESCRIBIR-SALIDA-LOTE
+                 THRU 0730-ESCRIBIR-SALIDA-LOTE-EXIT
+              PERFORM 0740-ACTUALIZAR-CONTADORES-LOTE
+                 THRU 0740-ACTUALIZAR-CONTADORES-LOTE-EXIT
+              IF RETURN-CODE EQUAL ZEROES
+                 PERFORM 8200-GRABAR-AUDITORIA
+                    THRU 8200-GRABAR-AUDITORIA-EXIT
+              ELSE
+                 PERFORM 8100-GRABAR-LOG-ERROR
+                    THRU 8100-GRABAR-LOG-ERROR-EXIT
+              END-IF
+           ELSE
+              MOVE 9999                      TO RETURN-CODE
+              MOVE 'E999'                    TO LK-CODIGO-ERROR-O
+              IF NOT LK-FUNCION-VALIDA
+                 STRING 'Funcion invalida: ' LK-FUNCION-I
+                        DELIMITED BY SIZE
+                        INTO LK-DESCRIPCION-ERROR-O
+                 END-STRING
+              ELSE
+                 STRING 'Estado invalido: ' WS-ESTADO-AUX
+                        DELIMITED BY SIZE
+                        INTO LK-DESCRIPCION-ERROR-O
+                 END-STRING
+              END-IF
+              PERFORM 0730-ESCRIBIR-SALIDA-LOTE
+                 THRU 0730-ESCRIBIR-SALIDA-LOTE-EXIT
+              PERFORM 8100-GRABAR-LOG-ERROR
+                 THRU 8100-GRABAR-LOG-ERROR-EXIT
+           END-IF.
+
+           PERFORM 0710-LEER-REGISTRO-LOTE
+              THRU 0710-LEER-REGISTRO-LOTE-EXIT.
+
+       0720-PROCESAR-REGISTRO-LOTE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * DETERMINAR CUAL CAMPO DE ENTRADA DEL REGISTRO DE LOTE ES EL    *
+      * DATO "FUENTE" A MOSTRAR EN EL REPORTE Y EN LA AUDITORIA        *
+      *----------------------------------------------------------------*
+       0725-DETERMINAR-ENTRADA-LOTE.
+
+           EVALUATE LK-FUNCION-I
+               WHEN '1' MOVE REG-LOT-TEXTO-1-I TO WS-AUD-ENTRADA
+               WHEN '3' PERFORM 8050-ARMAR-ENTRADA-CONCATENAR
+                           THRU 8050-ARMAR-ENTRADA-CONCATENAR-EXIT
+               WHEN OTHER
+                        MOVE REG-LOT-TEXTO-2-I TO WS-AUD-ENTRADA
+           END-EVALUATE.
+
+       0725-DETERMINAR-ENTRADA-LOTE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       0730-ESCRIBIR-SALIDA-LOTE.
+
+           MOVE SPACES                       TO REG-SALIDA-LOTE.
+           MOVE LK-FUNCION-I                 TO REG-SAL-FUNCION.
+           MOVE WS-AUD-ENTRADA                TO REG-SAL-ENTRADA.
+           MOVE RETURN-CODE                  TO REG-SAL-RETURN-CODE.
+
+           EVALUATE LK-FUNCION-I
+               WHEN '1' MOVE LK-LEN-O        TO REG-SAL-RESULTADO
+               WHEN '3' MOVE LK-TEXTO-3-O    TO REG-SAL-RESULTADO
+               WHEN OTHER
+                        MOVE LK-TEXTO-2-O    TO REG-SAL-RESULTADO
+           END-EVALUATE.
+
+           IF LK-FUNCION-I = '3'
+              MOVE LK-TEXTO-3-O              TO WS-AUD-SALIDA
+           ELSE
+              IF LK-FUNCION-I = '1'
+                 MOVE LK-LEN-O               TO WS-AUD-SALIDA
+              ELSE
+                 MOVE LK-TEXTO-2-O           TO WS-AUD-SALIDA
+              END-IF
+           END-IF.
+
+           IF RETURN-CODE NOT EQUAL ZEROES
+              MOVE LK-CODIGO-ERROR-O         TO REG-SAL-CODIGO-ERROR
+              MOVE LK-DESCRIPCION-ERROR-O    TO
+                                        REG-SAL-DESCRIPCION-ERROR
+           END-IF.
+
+           WRITE REG-SALIDA-LOTE.
+
+       0730-ESCRIBIR-SALIDA-LOTE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       0740-ACTUALIZAR-CONTADORES-LOTE.
+
+           IF RETURN-CODE EQUAL ZEROES
+              EVALUATE LK-FUNCION-I
+                  WHEN '1'
+                       ADD 1               TO WS-CONT-FUNCION-1
+                       ADD LK-LEN-O        TO WS-TOTAL-CARACTERES
+                  WHEN '2' ADD 1           TO WS-CONT-FUNCION-2
+                  WHEN '3' ADD 1           TO WS-CONT-FUNCION-3
+                  WHEN '4' ADD 1           TO WS-CONT-FUNCION-4
+                  WHEN '5' ADD 1           TO WS-CONT-FUNCION-5
+                  WHEN '6' ADD 1           TO WS-CONT-FUNCION-6
+              END-EVALUATE
+           END-IF.
+
+       0740-ACTUALIZAR-CONTADORES-LOTE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * SYSIN: CORRER EL PROGRAMA SIN OPERADOR, TOMANDO LEGAJO,        *
+      * FUNCION Y CADENAS DE UN ARCHIVO DE PARAMETROS BAJO JCL         *
+      *----------------------------------------------------------------*
+       0800-PROCESAR-SYSIN-LOTE.
+
+           MOVE 'N'                          TO WS-SW-FIN-SYSIN.
+
+           OPEN INPUT ARCH-PARM-SYSIN.
+
+           IF WS-FS-PARM-SYSIN NOT = '00'
+              DISPLAY 'No se pudo abrir el archivo de parametros SYSIN '
+                      '- FS: ' WS-FS-PARM-SYSIN
+              MOVE 'S'                       TO WS-SW-FIN-SYSIN
+           ELSE
+              PERFORM 0810-LEER-REGISTRO-SYSIN
+                 THRU 0810-LEER-REGISTRO-SYSIN-EXIT
+           END-IF.
+
+           PERFORM 0820-PROCESAR-REGISTRO-SYSIN
+              THRU 0820-PROCESAR-REGISTRO-SYSIN-EXIT
+              UNTIL WS-FIN-SYSIN.
+
+           IF WS-FS-PARM-SYSIN = '00'
+              CLOSE ARCH-PARM-SYSIN
+           END-IF.
+
+       0800-PROCESAR-SYSIN-LOTE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       0810-LEER-REGISTRO-SYSIN.
+
+           READ ARCH-PARM-SYSIN
+               AT END MOVE 'S' TO WS-SW-FIN-SYSIN
+           END-READ.
+
+       0810-LEER-REGISTRO-SYSIN-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       0820-PROCESAR-REGISTRO-SYSIN.
+
+           MOVE REG-PRM-LEGAJO-I             TO WS-LEGAJO-AUX.
+           MOVE REG-PRM-ESTADO-I             TO WS-ESTADO-AUX.
+           MOVE REG-PRM-FUNCION-I            TO WS-FUNCION.
+
+           INITIALIZE LK-STRING.
+           MOVE REG-PRM-FUNCION-I             TO LK-FUNCION-I.
+           MOVE REG-PRM-TEXTO-1-I             TO LK-TEXTO-1-I.
+           MOVE REG-PRM-TEXTO-2-I             TO LK-TEXTO-2-I.
+           MOVE REG-PRM-TEXTO-1-I             TO LK-TEXTO1-3-I.
+           MOVE REG-PRM-TEXTO-2-I             TO LK-TEXTO2-3-I.
+           MOVE REG-PRM-TEXTO-3-I             TO LK-TEXTO3-3-I.
+           MOVE REG-PRM-TEXTO-4-I             TO LK-TEXTO4-3-I.
+           MOVE REG-PRM-TEXTO-5-I             TO LK-TEXTO5-3-I.
+           MOVE REG-PRM-SEPARADOR-I           TO LK-SEPARADOR-3-I.
+           MOVE REG-PRM-POS-I                 TO LK-POS-I.
+           MOVE REG-PRM-LONG-I                TO LK-LONG-I.
+
+           IF REG-PRM-CANT-CADENAS-I >= 2
+              AND REG-PRM-CANT-CADENAS-I <= 5
+              MOVE REG-PRM-CANT-CADENAS-I    TO LK-CANT-CADENAS-I
+           ELSE
+              MOVE 2                         TO LK-CANT-CADENAS-I
+           END-IF.
+
+           EVALUATE LK-FUNCION-I
+               WHEN '1' MOVE REG-PRM-TEXTO-1-I TO WS-AUD-ENTRADA
+               WHEN '3' PERFORM 8050-ARMAR-ENTRADA-CONCATENAR
+                           THRU 8050-ARMAR-ENTRADA-CONCATENAR-EXIT
+               WHEN OTHER
+                        MOVE REG-PRM-TEXTO-2-I TO WS-AUD-ENTRADA
+           END-EVALUATE.
+
+           IF LK-FUNCION-VALIDA AND WS-ESTADO-VALIDO
+              CALL 'CLSTRING' USING LK-STRING
+              PERFORM 0740-ACTUALIZAR-CONTADORES-LOTE
+                 THRU 0740-ACTUALIZAR-CONTADORES-LOTE-EXIT
+              IF RETURN-CODE EQUAL ZEROES
+                 EVALUATE LK-FUNCION-I
+                     WHEN '1' MOVE LK-LEN-O     TO WS-AUD-SALIDA
+                     WHEN '3' MOVE LK-TEXTO-3-O TO WS-AUD-SALIDA
+                     WHEN OTHER
+                              MOVE LK-TEXTO-2-O TO WS-AUD-SALIDA
+                 END-EVALUATE
+                 PERFORM 8200-GRABAR-AUDITORIA
+                    THRU 8200-GRABAR-AUDITORIA-EXIT
+              ELSE
+                 PERFORM 8100-GRABAR-LOG-ERROR
+                    THRU 8100-GRABAR-LOG-ERROR-EXIT
+              END-IF
+           ELSE
+              MOVE 9999                      TO RETURN-CODE
+              MOVE 'E999'                    TO LK-CODIGO-ERROR-O
+              IF NOT LK-FUNCION-VALIDA
+                 STRING 'Funcion invalida: ' LK-FUNCION-I
+                        DELIMITED BY SIZE
+                        INTO LK-DESCRIPCION-ERROR-O
+                 END-STRING
+              ELSE
+                 STRING 'Estado invalido: ' WS-ESTADO-AUX
+                        DELIMITED BY SIZE
+                        INTO LK-DESCRIPCION-ERROR-O
+                 END-STRING
+              END-IF
+              PERFORM 8100-GRABAR-LOG-ERROR
+                 THRU 8100-GRABAR-LOG-ERROR-EXIT
+           END-IF.
+
+           PERFORM 0810-LEER-REGISTRO-SYSIN
+              THRU 0810-LEER-REGISTRO-SYSIN-EXIT.
+
+       0820-PROCESAR-REGISTRO-SYSIN-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * EVALUAR EL RETURN-CODE DE CLSTRING: MOSTRAR RESULTADO O        *
+      * GRABAR EL ERROR EN EL LOG, Y GRABAR LA AUDITORIA SI HUBO EXITO *
+      *----------------------------------------------------------------*
+       8000-PROCESAR-RESULTADO.
+
            IF RETURN-CODE EQUAL ZEROES
-              DISPLAY 'Resultado: ' LK-TEXTO-3-O
+              DISPLAY 'Resultado: ' WS-AUD-SALIDA
+              PERFORM 8200-GRABAR-AUDITORIA
+                 THRU 8200-GRABAR-AUDITORIA-EXIT
            ELSE
-      *       Mostrar codigo y descripcion de error
               DISPLAY "ERROR"
               DISPLAY "RETURN-CODE           : " RETURN-CODE
               DISPLAY "LK-CODIGO-ERROR-O     : " LK-CODIGO-ERROR-O
               DISPLAY "LK-DESCRIPCION-ERROR-O: " LK-DESCRIPCION-ERROR-O
+              PERFORM 8100-GRABAR-LOG-ERROR
+                 THRU 8100-GRABAR-LOG-ERROR-EXIT
            END-IF.
 
-       2300-FUNCION-CONCATENAR-EXIT.
+       8000-PROCESAR-RESULTADO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ARMAR EN WS-AUD-ENTRADA EL DETALLE DE TODAS LAS CADENAS        *
+      * ENVIADAS A CONCATENAR (HASTA LK-CANT-CADENAS-I) MAS EL         *
+      * SEPARADOR, PARA QUE LA AUDITORIA Y EL REPORTE DE LOTE          *
+      * REFLEJEN LA ENTRADA COMPLETA Y NO SOLO LA PRIMER CADENA        *
+      *----------------------------------------------------------------*
+       8050-ARMAR-ENTRADA-CONCATENAR.
+
+           MOVE SPACES                       TO WS-AUD-ENTRADA.
+           MOVE 1                             TO WS-PUNTERO-ARMADO.
+
+           PERFORM 8055-AGREGAR-CADENA-ENTRADA
+              THRU 8055-AGREGAR-CADENA-ENTRADA-EXIT
+              VARYING WS-INDICE-CADENA FROM 1 BY 1
+              UNTIL WS-INDICE-CADENA > LK-CANT-CADENAS-I.
+
+           IF LK-SEPARADOR-3-I NOT = SPACES
+              STRING ' [separador:' DELIMITED BY SIZE
+                     FUNCTION TRIM(LK-SEPARADOR-3-I) DELIMITED BY SIZE
+                     ']' DELIMITED BY SIZE
+                     INTO WS-AUD-ENTRADA
+                     WITH POINTER WS-PUNTERO-ARMADO
+              END-STRING
+           END-IF.
+
+       8050-ARMAR-ENTRADA-CONCATENAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * REFRESCAR LA HORA ACTUAL ANTES DE GRABAR UN REGISTRO DE LOG O  *
+      * AUDITORIA, PARA QUE QUEDE LA HORA DE ESA LLAMADA Y NO LA HORA  *
+      * DE INICIO DEL PROGRAMA. LA FECHA NO SE TOCA: WS-NOMBRE-LOG-    *
+      * ERRORES YA QUEDO FIJADO CON ELLA AL ABRIR EL ARCHIVO DE LOG.   *
+      *----------------------------------------------------------------*
+       8060-ACTUALIZAR-HORA-ACTUAL.
+
+           ACCEPT WS-HORA-ACTUAL  FROM TIME.
+
+       8060-ACTUALIZAR-HORA-ACTUAL-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * AGREGAR UNA CADENA (Y SU SEPARADOR '/' SI NO ES LA PRIMERA) AL *
+      * DETALLE QUE SE ESTA ARMANDO EN WS-AUD-ENTRADA                  *
+      *----------------------------------------------------------------*
+       8055-AGREGAR-CADENA-ENTRADA.
+
+           IF WS-INDICE-CADENA > 1
+              STRING '/' DELIMITED BY SIZE
+                     INTO WS-AUD-ENTRADA
+                     WITH POINTER WS-PUNTERO-ARMADO
+              END-STRING
+           END-IF.
+
+           EVALUATE WS-INDICE-CADENA
+               WHEN 1
+                    STRING FUNCTION TRIM(LK-TEXTO1-3-I)
+                           DELIMITED BY SIZE
+                           INTO WS-AUD-ENTRADA
+                           WITH POINTER WS-PUNTERO-ARMADO
+                    END-STRING
+               WHEN 2
+                    STRING FUNCTION TRIM(LK-TEXTO2-3-I)
+                           DELIMITED BY SIZE
+                           INTO WS-AUD-ENTRADA
+                           WITH POINTER WS-PUNTERO-ARMADO
+                    END-STRING
+               WHEN 3
+                    STRING FUNCTION TRIM(LK-TEXTO3-3-I)
+                           DELIMITED BY SIZE
+                           INTO WS-AUD-ENTRADA
+                           WITH POINTER WS-PUNTERO-ARMADO
+                    END-STRING
+               WHEN 4
+                    STRING FUNCTION TRIM(LK-TEXTO4-3-I)
+                           DELIMITED BY SIZE
+                           INTO WS-AUD-ENTRADA
+                           WITH POINTER WS-PUNTERO-ARMADO
+                    END-STRING
+               WHEN 5
+                    STRING FUNCTION TRIM(LK-TEXTO5-3-I)
+                           DELIMITED BY SIZE
+                           INTO WS-AUD-ENTRADA
+                           WITH POINTER WS-PUNTERO-ARMADO
+                    END-STRING
+           END-EVALUATE.
+
+       8055-AGREGAR-CADENA-ENTRADA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * GRABAR UNA OCURRENCIA DE ERROR DE CLSTRING EN EL LOG DIARIO    *
+      *----------------------------------------------------------------*
+       8100-GRABAR-LOG-ERROR.
+
+           PERFORM 8060-ACTUALIZAR-HORA-ACTUAL
+              THRU 8060-ACTUALIZAR-HORA-ACTUAL-EXIT.
+
+           MOVE SPACES                        TO REG-LOG-ERROR.
+           MOVE WS-LEGAJO-AUX                 TO REG-LOG-LEGAJO.
+           MOVE WS-FECHA-ACTUAL               TO REG-LOG-FECHA.
+           MOVE WS-HORA-ACTUAL                TO REG-LOG-HORA.
+           MOVE LK-FUNCION-I                  TO REG-LOG-FUNCION.
+           MOVE RETURN-CODE                   TO REG-LOG-RETURN-CODE.
+           MOVE LK-CODIGO-ERROR-O             TO REG-LOG-CODIGO-ERROR.
+           MOVE LK-DESCRIPCION-ERROR-O        TO
+                                         REG-LOG-DESCRIPCION-ERROR.
+
+           WRITE REG-LOG-ERROR.
+
+       8100-GRABAR-LOG-ERROR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * GRABAR UN REGISTRO DE AUDITORIA CON EL LEGAJO DEL OPERADOR     *
+      *----------------------------------------------------------------*
+       8200-GRABAR-AUDITORIA.
+
+           PERFORM 8060-ACTUALIZAR-HORA-ACTUAL
+              THRU 8060-ACTUALIZAR-HORA-ACTUAL-EXIT.
+
+           MOVE SPACES                        TO REG-AUDITORIA.
+           MOVE WS-LEGAJO-AUX                 TO REG-AUD-LEGAJO.
+           MOVE WS-FECHA-ACTUAL                TO REG-AUD-FECHA.
+           MOVE WS-HORA-ACTUAL                 TO REG-AUD-HORA.
+           MOVE LK-FUNCION-I                   TO REG-AUD-FUNCION.
+           MOVE WS-AUD-ENTRADA                 TO REG-AUD-ENTRADA.
+           MOVE WS-AUD-SALIDA                  TO REG-AUD-SALIDA.
+
+           WRITE REG-AUDITORIA.
+
+       8200-GRABAR-AUDITORIA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * IMPRIMIR EL RESUMEN DE OPERACIONES AL FINALIZAR EL PROGRAMA    *
+      *----------------------------------------------------------------*
+       9000-IMPRIMIR-RESUMEN.
+
+           DISPLAY '------------------------------------------------'.
+           DISPLAY '  *             RESUMEN DE EJECUCION             '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY '  Funcion 1 - Length     : ' WS-CONT-FUNCION-1.
+           DISPLAY '  Funcion 2 - Mayuscula  : ' WS-CONT-FUNCION-2.
+           DISPLAY '  Funcion 3 - Concatenar : ' WS-CONT-FUNCION-3.
+           DISPLAY '  Funcion 4 - Subcadena  : ' WS-CONT-FUNCION-4.
+           DISPLAY '  Funcion 5 - Minuscula  : ' WS-CONT-FUNCION-5.
+           DISPLAY '  Funcion 6 - Trim       : ' WS-CONT-FUNCION-6.
+           DISPLAY '  Total caracteres medidos (LK-LEN-O): '
+                   WS-TOTAL-CARACTERES.
+           DISPLAY '------------------------------------------------'.
+
+       9000-IMPRIMIR-RESUMEN-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * CERRAR EL LOG DE ERRORES Y LA AUDITORIA ABIERTOS EN            *
+      * 0110-ABRIR-ARCHIVOS-SALIDA                                     *
+      *----------------------------------------------------------------*
+       9100-CERRAR-ARCHIVOS-SALIDA.
+
+           IF WS-FS-LOG-ERRORES = '00'
+              CLOSE ARCH-LOG-ERRORES
+           END-IF.
+           IF WS-FS-AUDITORIA = '00'
+              CLOSE ARCH-AUDITORIA
+           END-IF.
+
+       9100-CERRAR-ARCHIVOS-SALIDA-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
 
        END PROGRAM CL25EJ01.
